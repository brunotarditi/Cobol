@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Author: Bruno Tarditi
+      * Date: 09/08/2026
+      * Purpose: End-of-day reconciliation report. Reads the
+      *          transaction log produced by CAJERO-VIRTUAL and prints,
+      *          per account, the opening balance, total deposits,
+      *          interest, commissions, total withdrawals and the
+      *          closing balance, then empties the transaction log so
+      *          the next run starts from a clean day.
+      * Modification History:
+      *   09/08/2026 BT  Break out interest and overdraft-commission
+      *                  postings into their own totals/columns instead
+      *                  of folding them into deposits/retiros, and
+      *                  empty TRANSLOG after the report is written so
+      *                  this stays a true end-of-day cutoff instead of
+      *                  a cumulative-since-inception report.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIACION-DIARIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT SORTED-LOG-FILE ASSIGN TO "TRANSORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+           SELECT REPORT-FILE ASSIGN TO "RECONCIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE.
+       01  LOG-RECORD.
+           05  LOG-DATE               PIC 9(06).
+           05  FILLER                 PIC X(01).
+           05  LOG-TIME               PIC 9(08).
+           05  FILLER                 PIC X(01).
+           05  LOG-ACCOUNT            PIC X(06).
+           05  FILLER                 PIC X(01).
+           05  LOG-TIPO               PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  LOG-IMPORTE            PIC S9(06)V99.
+           05  FILLER                 PIC X(01).
+           05  LOG-SALDO-ANTERIOR     PIC S9(07)V99.
+           05  FILLER                 PIC X(01).
+           05  LOG-SALDO-NUEVO        PIC S9(07)V99.
+
+       FD  SORTED-LOG-FILE.
+       01  SORTED-RECORD.
+           05  SRT-DATE               PIC 9(06).
+           05  FILLER                 PIC X(01).
+           05  SRT-TIME               PIC 9(08).
+           05  FILLER                 PIC X(01).
+           05  SRT-ACCOUNT            PIC X(06).
+           05  FILLER                 PIC X(01).
+           05  SRT-TIPO               PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  SRT-IMPORTE            PIC S9(06)V99.
+           05  FILLER                 PIC X(01).
+           05  SRT-SALDO-ANTERIOR     PIC S9(07)V99.
+           05  FILLER                 PIC X(01).
+           05  SRT-SALDO-NUEVO        PIC S9(07)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SW-RECORD.
+           05  SW-DATE                PIC 9(06).
+           05  FILLER                 PIC X(01).
+           05  SW-TIME                PIC 9(08).
+           05  FILLER                 PIC X(01).
+           05  SW-ACCOUNT             PIC X(06).
+           05  FILLER                 PIC X(01).
+           05  SW-TIPO                PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  SW-IMPORTE             PIC S9(06)V99.
+           05  FILLER                 PIC X(01).
+           05  SW-SALDO-ANTERIOR      PIC S9(07)V99.
+           05  FILLER                 PIC X(01).
+           05  SW-SALDO-NUEVO         PIC S9(07)V99.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-STATUS PIC X(02).
+       01 WS-SORTED-STATUS PIC X(02).
+       01 WS-REPORT-STATUS PIC X(02).
+       01 WS-FIN-ARCHIVO PIC X(01) VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       01 WS-PRIMERA-CUENTA PIC X(01) VALUE "S".
+           88 ES-PRIMERA-CUENTA VALUE "S".
+       01 WS-CUENTA-ACTUAL PIC X(06) VALUE SPACES.
+       01 WS-SALDO-APERTURA PIC S9(07)V99 VALUE 0.
+       01 WS-SALDO-CIERRE PIC S9(07)V99 VALUE 0.
+       01 WS-TOTAL-DEPOSITOS PIC S9(07)V99 VALUE 0.
+       01 WS-TOTAL-RETIROS PIC S9(07)V99 VALUE 0.
+       01 WS-TOTAL-INTERESES PIC S9(07)V99 VALUE 0.
+       01 WS-TOTAL-COMISIONES PIC S9(07)V99 VALUE 0.
+
+       01 WS-ENCABEZADO-1.
+           05  FILLER                 PIC X(80) VALUE
+               "REPORTE DE RECONCILIACION DIARIA - CAJERO VIRTUAL".
+       01 WS-ENCABEZADO-2.
+           05  FILLER                 PIC X(08) VALUE "CUENTA".
+           05  FILLER                 PIC X(11) VALUE "APERTURA".
+           05  FILLER                 PIC X(11) VALUE "DEPOSITOS".
+           05  FILLER                 PIC X(11) VALUE "INTERESES".
+           05  FILLER                 PIC X(11) VALUE "COMISIONES".
+           05  FILLER                 PIC X(11) VALUE "RETIROS".
+           05  FILLER                 PIC X(11) VALUE "CIERRE".
+
+       01 WS-LINEA-DETALLE.
+           05  DET-CUENTA             PIC X(06).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DET-SALDO-APERTURA     PIC -(06)9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  DET-DEPOSITOS          PIC -(06)9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  DET-INTERESES          PIC -(06)9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  DET-COMISIONES         PIC -(06)9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  DET-RETIROS            PIC -(06)9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  DET-SALDO-CIERRE       PIC -(06)9.99.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM ORDENAR-TRANSACCIONES
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM ESCRIBIR-ENCABEZADOS
+           PERFORM LEER-SIGUIENTE
+           PERFORM PROCESAR-TRANSACCION
+               UNTIL FIN-ARCHIVO
+           IF NOT ES-PRIMERA-CUENTA
+               PERFORM IMPRIMIR-CUENTA
+           END-IF
+           PERFORM CERRAR-ARCHIVOS
+           PERFORM VACIAR-LOG-TRANSACCIONES
+           STOP RUN.
+
+       ORDENAR-TRANSACCIONES.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ACCOUNT
+               ON ASCENDING KEY SW-DATE
+               ON ASCENDING KEY SW-TIME
+               USING TRANSACTION-LOG-FILE
+               GIVING SORTED-LOG-FILE.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT SORTED-LOG-FILE
+           IF WS-SORTED-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL LOG ORDENADO: "
+                   WS-SORTED-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL REPORTE: " WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       ESCRIBIR-ENCABEZADOS.
+           WRITE REPORT-LINE FROM WS-ENCABEZADO-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-ENCABEZADO-2.
+
+       LEER-SIGUIENTE.
+           READ SORTED-LOG-FILE
+               AT END
+                   MOVE "S" TO WS-FIN-ARCHIVO
+           END-READ.
+
+       PROCESAR-TRANSACCION.
+           IF NOT ES-PRIMERA-CUENTA
+              AND SRT-ACCOUNT NOT = WS-CUENTA-ACTUAL
+               PERFORM IMPRIMIR-CUENTA
+               PERFORM INICIALIZAR-CUENTA
+           END-IF
+           IF ES-PRIMERA-CUENTA
+               PERFORM INICIALIZAR-CUENTA
+           END-IF
+           EVALUATE SRT-TIPO
+               WHEN "DEPOSITO"
+                   ADD SRT-IMPORTE TO WS-TOTAL-DEPOSITOS
+               WHEN "INTERES"
+                   ADD SRT-IMPORTE TO WS-TOTAL-INTERESES
+               WHEN "COMISION"
+                   ADD SRT-IMPORTE TO WS-TOTAL-COMISIONES
+               WHEN OTHER
+                   ADD SRT-IMPORTE TO WS-TOTAL-RETIROS
+           END-EVALUATE
+           MOVE SRT-SALDO-NUEVO TO WS-SALDO-CIERRE
+           PERFORM LEER-SIGUIENTE.
+
+       INICIALIZAR-CUENTA.
+           MOVE "N" TO WS-PRIMERA-CUENTA
+           MOVE SRT-ACCOUNT TO WS-CUENTA-ACTUAL
+           MOVE SRT-SALDO-ANTERIOR TO WS-SALDO-APERTURA
+           MOVE SRT-SALDO-ANTERIOR TO WS-SALDO-CIERRE
+           MOVE 0 TO WS-TOTAL-DEPOSITOS
+           MOVE 0 TO WS-TOTAL-RETIROS
+           MOVE 0 TO WS-TOTAL-INTERESES
+           MOVE 0 TO WS-TOTAL-COMISIONES.
+
+       IMPRIMIR-CUENTA.
+           MOVE WS-CUENTA-ACTUAL TO DET-CUENTA
+           MOVE WS-SALDO-APERTURA TO DET-SALDO-APERTURA
+           MOVE WS-TOTAL-DEPOSITOS TO DET-DEPOSITOS
+           MOVE WS-TOTAL-INTERESES TO DET-INTERESES
+           MOVE WS-TOTAL-COMISIONES TO DET-COMISIONES
+           MOVE WS-TOTAL-RETIROS TO DET-RETIROS
+           MOVE WS-SALDO-CIERRE TO DET-SALDO-CIERRE
+           WRITE REPORT-LINE FROM WS-LINEA-DETALLE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE SORTED-LOG-FILE
+           CLOSE REPORT-FILE.
+
+       VACIAR-LOG-TRANSACCIONES.
+           OPEN OUTPUT TRANSACTION-LOG-FILE
+           CLOSE TRANSACTION-LOG-FILE.
+
+       END PROGRAM RECONCILIACION-DIARIA.
