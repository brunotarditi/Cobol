@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: Bruno Tarditi
+      * Date: 09/08/2026
+      * Purpose: Nightly batch job that applies the configured daily
+      *          interest rate to every account in the account master
+      *          file, logs an "interest earned" entry for each one
+      *          and rewrites the updated balance.
+      * Modification History:
+      *   09/08/2026 BT  Widen the log's before/after balance fields
+      *                  to match ACCT-BALANCE (PIC S9(07)V99) so a
+      *                  seven-figure balance no longer loses its
+      *                  high-order digit in the audit trail.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERES-DIARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY CUENTA.
+
+       FD  TRANSACTION-LOG-FILE.
+       01  LOG-RECORD.
+           05  LOG-DATE               PIC 9(06).
+           05  FILLER                 PIC X(01).
+           05  LOG-TIME               PIC 9(08).
+           05  FILLER                 PIC X(01).
+           05  LOG-ACCOUNT            PIC X(06).
+           05  FILLER                 PIC X(01).
+           05  LOG-TIPO               PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  LOG-IMPORTE            PIC S9(06)V99.
+           05  FILLER                 PIC X(01).
+           05  LOG-SALDO-ANTERIOR     PIC S9(07)V99.
+           05  FILLER                 PIC X(01).
+           05  LOG-SALDO-NUEVO        PIC S9(07)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS PIC X(02).
+       01 WS-LOG-STATUS PIC X(02).
+       01 WS-FIN-ARCHIVO PIC X(01) VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       01 WS-TASA-INTERES-DIARIA PIC 9V9(06) VALUE 0.000100.
+       01 WS-INTERES PIC S9(07)V99.
+       01 WS-SALDO-ANTERIOR PIC S9(07)V99.
+       01 WS-CUENTAS-PROCESADAS PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM ABRIR-ARCHIVOS
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           START ACCOUNT-MASTER-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY
+                   MOVE "S" TO WS-FIN-ARCHIVO
+           END-START
+           IF NOT FIN-ARCHIVO
+               PERFORM LEER-SIGUIENTE-CUENTA
+           END-IF
+           PERFORM PROCESAR-CUENTA
+               UNTIL FIN-ARCHIVO
+           DISPLAY "CUENTAS PROCESADAS: " WS-CUENTAS-PROCESADAS
+           PERFORM CERRAR-ARCHIVOS
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO DE CUENTAS: "
+                   WS-ACCT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL LOG DE TRANSACCIONES: "
+                   WS-LOG-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LEER-SIGUIENTE-CUENTA.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIN-ARCHIVO
+           END-READ.
+
+       PROCESAR-CUENTA.
+           COMPUTE WS-INTERES ROUNDED =
+               ACCT-BALANCE * WS-TASA-INTERES-DIARIA
+           IF WS-INTERES > 0
+               MOVE ACCT-BALANCE TO WS-SALDO-ANTERIOR
+               ADD WS-INTERES TO ACCT-BALANCE
+               REWRITE ACCT-RECORD
+               MOVE "INTERES" TO LOG-TIPO
+               MOVE WS-INTERES TO LOG-IMPORTE
+               PERFORM ESCRIBIR-LOG
+               ADD 1 TO WS-CUENTAS-PROCESADAS
+           END-IF
+           PERFORM LEER-SIGUIENTE-CUENTA.
+
+       ESCRIBIR-LOG.
+           MOVE SPACES TO LOG-RECORD
+           ACCEPT LOG-DATE FROM DATE
+           ACCEPT LOG-TIME FROM TIME
+           MOVE ACCT-NUMBER TO LOG-ACCOUNT
+           MOVE WS-SALDO-ANTERIOR TO LOG-SALDO-ANTERIOR
+           MOVE ACCT-BALANCE TO LOG-SALDO-NUEVO
+           WRITE LOG-RECORD.
+
+       CERRAR-ARCHIVOS.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE TRANSACTION-LOG-FILE.
+
+       END PROGRAM INTERES-DIARIO.
