@@ -2,28 +2,81 @@
       * Author:
       * Date:
       * Purpose:
+      * Modification History:
+      *   09/08/2026 BT  Make the divisor and the upper limit
+      *                  configurable instead of hard-coded, and write
+      *                  every match to an output file as well as the
+      *                  console.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CICLO-DIVISOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVISOR-OUTPUT-FILE ASSIGN TO "DIVISOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DIVISOR-OUTPUT-FILE.
+       01  DIVISOR-LINE                  PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 VARIABLES.
            03  i           PIC 999.
            03  RESULTADO   PIC 999.
            03  RESTO       PIC 999.
+           03  DIVISOR     PIC 999.
+           03  LIMITE      PIC 999.
+
+       01 WS-OUTPUT-STATUS PIC X(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM PEDIR-PARAMETROS
+           MOVE 1 TO i
+           PERFORM PROCESAR-CICLO UNTIL i > LIMITE
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
 
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 100
-           DIVIDE i BY 6 GIVING RESULTADO REMAINDER RESTO
+       ABRIR-ARCHIVOS.
+           OPEN OUTPUT DIVISOR-OUTPUT-FILE
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO DE SALIDA: "
+                   WS-OUTPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
-           END-DIVIDE
+       PEDIR-PARAMETROS.
+           DISPLAY "Digite el divisor: "
+           ACCEPT DIVISOR
+           DISPLAY "Digite el limite superior: "
+           ACCEPT LIMITE
+           IF DIVISOR = ZERO OR LIMITE = ZERO
+               DISPLAY "El divisor y el limite deben ser mayores "
+                   "a cero."
+               PERFORM PEDIR-PARAMETROS
+           END-IF.
 
+       PROCESAR-CICLO.
+           DIVIDE i BY DIVISOR GIVING RESULTADO REMAINDER RESTO
            IF RESTO = ZERO
-               DISPLAY "El numero " i " es divisible por 2 y 3."
-           END-PERFORM.
+               DISPLAY "El numero " i " es divisible por " DIVISOR "."
+               PERFORM ESCRIBIR-COINCIDENCIA
+           END-IF
+           ADD 1 TO i.
+
+       ESCRIBIR-COINCIDENCIA.
+           MOVE SPACES TO DIVISOR-LINE
+           STRING "El numero " i " es divisible por " DIVISOR "."
+               DELIMITED BY SIZE INTO DIVISOR-LINE
+           WRITE DIVISOR-LINE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE DIVISOR-OUTPUT-FILE.
 
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CICLO-DIVISOR.
