@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CUENTA.CPY
+      * Purpose: Shared account-master record layout. INCLUDEd by every
+      *          program that opens ACCOUNT-MASTER-FILE, so the account
+      *          number and balance fields are defined in one place.
+      ******************************************************************
+       01  ACCT-RECORD.
+           05  ACCT-NUMBER            PIC X(06).
+           05  ACCT-PIN               PIC X(04).
+           05  ACCT-BALANCE           PIC S9(07)V99.
+           05  ACCT-RETIRADO-HOY      PIC S9(05)V99.
+           05  ACCT-CONT-RETIROS-HOY  PIC 9(02).
+           05  ACCT-FECHA-ULT-RETIRO  PIC 9(06).
+           05  FILLER                 PIC X(11).
