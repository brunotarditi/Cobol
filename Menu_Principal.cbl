@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author: Bruno Tarditi
+      * Date: 09/08/2026
+      * Purpose: Single entry point that launches each of the standalone
+      *          utility programs (the virtual cashier, the factorial
+      *          calculator, the multiplication table generator and the
+      *          divisor-cycle example) from one menu.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPCION-PRINCIPAL PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM MOSTRAR-MENU-PRINCIPAL
+               UNTIL OPCION-PRINCIPAL = 9
+           STOP RUN.
+
+       MOSTRAR-MENU-PRINCIPAL.
+           DISPLAY "===== MENU PRINCIPAL ====="
+           DISPLAY "1. Cajero virtual"
+           DISPLAY "2. Calculo de factorial"
+           DISPLAY "3. Tabla de multiplicar"
+           DISPLAY "4. Ciclo de divisores (ejemplo)"
+           DISPLAY "9. Salir"
+           DISPLAY "Ingrese la opcion: "
+           ACCEPT OPCION-PRINCIPAL
+           EVALUATE OPCION-PRINCIPAL
+               WHEN 1
+                   CALL "CAJERO-VIRTUAL"
+                   CANCEL "CAJERO-VIRTUAL"
+               WHEN 2
+                   CALL "CALCULO-FACTORIAL"
+                   CANCEL "CALCULO-FACTORIAL"
+               WHEN 3
+                   CALL "TABLA-DE-MULTIPLICAR"
+                   CANCEL "TABLA-DE-MULTIPLICAR"
+               WHEN 4
+                   CALL "CICLO-DIVISOR"
+                   CANCEL "CICLO-DIVISOR"
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE.
+
+       END PROGRAM MENU-PRINCIPAL.
