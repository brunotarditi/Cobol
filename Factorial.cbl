@@ -2,30 +2,116 @@
       * Author:
       * Date:
       * Purpose:
+      * Modification History:
+      *   09/08/2026 BT  Add a batch mode that reads a file of N
+      *                  values and writes each N with its computed
+      *                  factorial to an output file in a single run.
+      *   09/08/2026 BT  Guard against overflow of AUX (PIC 9(6)) for
+      *                  N >= 10, and log every factorial calculation,
+      *                  interactive or batch, with a timestamp.
+      *   09/08/2026 BT  Stop the run when the calculation log cannot
+      *                  be opened instead of continuing to compute
+      *                  against a closed file, and record 0!  in the
+      *                  log as 1 to match what is shown/written for
+      *                  that same run.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CALCULO-FACTORIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTORIAL-INPUT-FILE ASSIGN TO "FACTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT FACTORIAL-OUTPUT-FILE ASSIGN TO "FACTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT FACTORIAL-LOG-FILE ASSIGN TO "FACTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FACTLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD  FACTORIAL-INPUT-FILE.
+       01  INPUT-RECORD                  PIC 9(06).
+
+       FD  FACTORIAL-OUTPUT-FILE.
+       01  OUTPUT-RECORD                 PIC X(30).
 
+       FD  FACTORIAL-LOG-FILE.
+       01  FACT-LOG-RECORD.
+           05  FACT-LOG-DATE             PIC 9(06).
+           05  FILLER                    PIC X(01).
+           05  FACT-LOG-TIME             PIC 9(08).
+           05  FILLER                    PIC X(01).
+           05  FACT-LOG-N                PIC 9(06).
+           05  FILLER                    PIC X(01).
+           05  FACT-LOG-RESULTADO        PIC 9(06).
+           05  FILLER                    PIC X(01).
+           05  FACT-LOG-DESBORDE         PIC X(01).
+
+       WORKING-STORAGE SECTION.
        01 VARIABLES.
            02 N PIC 9(6).
            02 RESULTADO PIC Z(6).
            02 AUX PIC 9(6).
 
+       01 WS-MODO PIC 9 VALUE 0.
+       01 WS-INPUT-STATUS PIC X(02).
+       01 WS-OUTPUT-STATUS PIC X(02).
+       01 WS-FACTLOG-STATUS PIC X(02).
+       01 WS-FIN-BATCH PIC X(01) VALUE "N".
+           88 FIN-ARCHIVO-BATCH VALUE "S".
+       01 WS-DESBORDE PIC X(01) VALUE "N".
+           88 HAY-DESBORDE VALUE "S".
+       01 WS-N-ORIGINAL PIC 9(6).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ABRIR-LOG-FACTORIAL
+           DISPLAY "1. Calcular un factorial (modo interactivo)"
+           DISPLAY "2. Calcular factoriales desde un archivo (lote)"
+           DISPLAY "Ingrese la opcion: "
+           ACCEPT WS-MODO
+
+           EVALUATE WS-MODO
+               WHEN 1
+                   PERFORM MODO-INTERACTIVO
+               WHEN 2
+                   PERFORM MODO-BATCH
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE
+           PERFORM CERRAR-LOG-FACTORIAL
+           GOBACK.
+
+       MODO-INTERACTIVO.
+           PERFORM TOMA-DATOS
+           PERFORM VERIFICAR-DESBORDE
+           IF NOT HAY-DESBORDE
+               PERFORM CONDICION
+           END-IF
+           PERFORM MOSTRAR
+           PERFORM ESCRIBIR-LOG-FACTORIAL.
 
        TOMA-DATOS.
            DISPLAY "Numero factorial"
            ACCEPT N
-           MOVE N TO AUX.
+           MOVE N TO AUX
+           MOVE N TO WS-N-ORIGINAL.
+
+       VERIFICAR-DESBORDE.
+           IF WS-N-ORIGINAL >= 10
+               MOVE "S" TO WS-DESBORDE
+           ELSE
+               MOVE "N" TO WS-DESBORDE
+           END-IF.
 
        CONDICION.
            IF N > 1
-               PERFORM OPERACION.
+               PERFORM OPERACION
+           END-IF.
 
        OPERACION.
            SUBTRACT 1 FROM N
@@ -34,15 +120,105 @@
        FACTORIAL.
            COMPUTE AUX = AUX * N
            PERFORM CONDICION.
-           PERFORM MOSTRAR.
 
        MOSTRAR.
-           MOVE AUX TO RESULTADO
-           IF N > 0
-               DISPLAY "El factorial es: " RESULTADO
+           IF HAY-DESBORDE
+               DISPLAY "El factorial de " WS-N-ORIGINAL
+                   " excede el tamano del campo (9(6)); no se calcula."
+           ELSE
+               MOVE AUX TO RESULTADO
+               IF N > 0
+                   DISPLAY "El factorial es: " RESULTADO
+               ELSE
+                   DISPLAY "El factorial es: " 1
+               END-IF
+           END-IF.
+
+       MODO-BATCH.
+           OPEN INPUT FACTORIAL-INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO DE ENTRADA: "
+                   WS-INPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT FACTORIAL-OUTPUT-FILE
+               IF WS-OUTPUT-STATUS NOT = "00"
+                   DISPLAY "ERROR AL ABRIR EL ARCHIVO DE SALIDA: "
+                       WS-OUTPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
+               ELSE
+                   PERFORM LEER-SIGUIENTE-N
+                   PERFORM PROCESAR-N-BATCH
+                       UNTIL FIN-ARCHIVO-BATCH
+                   CLOSE FACTORIAL-OUTPUT-FILE
+               END-IF
+               CLOSE FACTORIAL-INPUT-FILE
+           END-IF.
+
+       LEER-SIGUIENTE-N.
+           READ FACTORIAL-INPUT-FILE INTO N
+               AT END
+                   MOVE "S" TO WS-FIN-BATCH
+           END-READ.
+
+       PROCESAR-N-BATCH.
+           MOVE N TO AUX
+           MOVE N TO WS-N-ORIGINAL
+           PERFORM VERIFICAR-DESBORDE
+           IF NOT HAY-DESBORDE
+               PERFORM CONDICION
+           END-IF
+           PERFORM ESCRIBIR-SALIDA-BATCH
+           PERFORM ESCRIBIR-LOG-FACTORIAL
+           PERFORM LEER-SIGUIENTE-N.
 
+       ESCRIBIR-SALIDA-BATCH.
+           MOVE SPACES TO OUTPUT-RECORD
+           IF HAY-DESBORDE
+               STRING "N=" WS-N-ORIGINAL " FACTORIAL=DESBORDE"
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
            ELSE
-               DISPLAY "El factorial es: " 1.
-           STOP RUN.
+               MOVE AUX TO RESULTADO
+               IF N > 0
+                   STRING "N=" WS-N-ORIGINAL " FACTORIAL=" RESULTADO
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+               ELSE
+                   STRING "N=" WS-N-ORIGINAL " FACTORIAL=" 1
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+               END-IF
+           END-IF
+           WRITE OUTPUT-RECORD.
+
+       ABRIR-LOG-FACTORIAL.
+           OPEN EXTEND FACTORIAL-LOG-FILE
+           IF WS-FACTLOG-STATUS = "35"
+               OPEN OUTPUT FACTORIAL-LOG-FILE
+           END-IF
+           IF WS-FACTLOG-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL LOG DE FACTORIALES: "
+                   WS-FACTLOG-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       ESCRIBIR-LOG-FACTORIAL.
+           MOVE SPACES TO FACT-LOG-RECORD
+           ACCEPT FACT-LOG-DATE FROM DATE
+           ACCEPT FACT-LOG-TIME FROM TIME
+           MOVE WS-N-ORIGINAL TO FACT-LOG-N
+           MOVE WS-DESBORDE TO FACT-LOG-DESBORDE
+           IF HAY-DESBORDE
+               MOVE 0 TO FACT-LOG-RESULTADO
+           ELSE
+               IF N > 0
+                   MOVE AUX TO FACT-LOG-RESULTADO
+               ELSE
+                   MOVE 1 TO FACT-LOG-RESULTADO
+               END-IF
+           END-IF
+           WRITE FACT-LOG-RECORD.
+
+       CERRAR-LOG-FACTORIAL.
+           CLOSE FACTORIAL-LOG-FILE.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CALCULO-FACTORIAL.
