@@ -2,20 +2,206 @@
       * Author: Bruno Tarditi
       * Date: 25/07/2020
       * Purpose:
+      * Modification History:
+      *   09/08/2026 BT  Persist the account balance in an indexed
+      *                  account master file so it survives between
+      *                  runs instead of resetting to VALUE 1000.00.
+      *   09/08/2026 BT  Append every deposit and withdrawal to a
+      *                  dated transaction log file.
+      *   09/08/2026 BT  Prompt for an account number at startup and
+      *                  operate on that customer's own record instead
+      *                  of a single hardcoded account.
+      *   09/08/2026 BT  Require PIN verification, with a limited
+      *                  number of attempts, before any transaction.
+      *   09/08/2026 BT  Reject zero and negative amounts on deposit
+      *                  and withdrawal; re-prompt until valid.
+      *   09/08/2026 BT  Enforce a daily withdrawal cap and a per-day
+      *                  withdrawal counter, matching our ATMs.
+      *   09/08/2026 BT  Allow a withdrawal to dip into a small
+      *                  overdraft cushion with an automatic fee
+      *                  instead of a flat rejection.
+      *   09/08/2026 BT  Print a one-page end-of-session statement
+      *                  when the customer exits the menu.
+      *   09/08/2026 BT  Log the overdraft commission as its own
+      *                  transaction-log entry, zero every field of a
+      *                  brand-new account record, and flag on the
+      *                  printed statement when a session logged more
+      *                  transactions than the statement can list.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAJERO-VIRTUAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO "ESTADOCTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY CUENTA.
+
+       FD  TRANSACTION-LOG-FILE.
+       01  LOG-RECORD.
+           05  LOG-DATE               PIC 9(06).
+           05  FILLER                 PIC X(01).
+           05  LOG-TIME               PIC 9(08).
+           05  FILLER                 PIC X(01).
+           05  LOG-ACCOUNT            PIC X(06).
+           05  FILLER                 PIC X(01).
+           05  LOG-TIPO               PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  LOG-IMPORTE            PIC S9(06)V99.
+           05  FILLER                 PIC X(01).
+           05  LOG-SALDO-ANTERIOR     PIC S9(07)V99.
+           05  FILLER                 PIC X(01).
+           05  LOG-SALDO-NUEVO        PIC S9(07)V99.
+
+       FD  STATEMENT-FILE.
+       01  STATEMENT-LINE             PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 SALDO-INICIAL PIC 9(4)V99 VALUE 1000.00.
+       01 WS-ACCT-STATUS PIC X(02).
+       01 WS-LOG-STATUS PIC X(02).
+       01 WS-STMT-STATUS PIC X(02).
+       01 WS-ACCOUNT-KEY PIC X(06).
+       01 WS-SALDO-ANTERIOR PIC S9(07)V99.
+       01 WS-RESPUESTA PIC X(01).
+       01 WS-PIN-INGRESADO PIC X(04).
+       01 WS-INTENTOS PIC 9(01) VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9(01) VALUE 3.
+       01 WS-INTENTOS-RESTANTES PIC 9(01).
+       01 WS-FECHA-HOY PIC 9(06).
+       01 WS-LIMITE-RETIRO-DIARIO PIC S9(05)V99 VALUE 2000.00.
+       01 WS-MAX-RETIROS-DIA PIC 9(02) VALUE 5.
+       01 WS-CUPO-DESCUBIERTO PIC S9(05)V99 VALUE 200.00.
+       01 WS-COMISION-DESCUBIERTO PIC S9(03)V99 VALUE 5.00.
+       01 WS-SALDO-DESPUES PIC S9(07)V99.
+       01 WS-SALDO-TENTATIVO PIC S9(07)V99.
+       01 WS-LOG-SALDO-ANTERIOR PIC S9(07)V99.
+       01 WS-LOG-SALDO-NUEVO PIC S9(07)V99.
+       01 SALDO-INICIAL PIC S9(07)V99 VALUE 1000.00.
        01 OPCION PIC 9.
-       01 RETIRO PIC 9999V99.
-       01 EXTRA PIC 9999V99.
+       01 RETIRO PIC S9999V99.
+       01 EXTRA PIC S9999V99.
+
+       01 WS-SALDO-INICIAL-SESION PIC S9(07)V99.
+       01 WS-SESION-MAX PIC 9(02) VALUE 20.
+       01 WS-SESION-COUNT PIC 9(02) VALUE 0.
+       01 WS-SESION-IDX PIC 9(02).
+       01 WS-SESION-TRUNCADA PIC X(01) VALUE "N".
+           88 SESION-TRUNCADA VALUE "S".
+       01 TABLA-SESION.
+           05 SESION-TXN OCCURS 20 TIMES.
+               10 SESION-TIPO PIC X(08).
+               10 SESION-IMPORTE PIC S9(06)V99.
+               10 SESION-SALDO-RESULTANTE PIC S9(07)V99.
 
        PROCEDURE DIVISION.
 
+       INICIO.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM PEDIR-CUENTA
+           PERFORM LEER-CUENTA
+           MOVE SALDO-INICIAL TO WS-SALDO-INICIAL-SESION
+           PERFORM VERIFICAR-PIN
+           IF WS-PIN-INGRESADO = ACCT-PIN
+               PERFORM MENU
+           ELSE
+               DISPLAY "Numero maximo de intentos alcanzado. Adios."
+           END-IF
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO DE CUENTAS: "
+                   WS-ACCT-STATUS
+               GOBACK
+           END-IF
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL LOG DE TRANSACCIONES: "
+                   WS-LOG-STATUS
+               GOBACK
+           END-IF
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-STMT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL ESTADO DE CUENTA: "
+                   WS-STMT-STATUS
+               GOBACK
+           END-IF.
+
+       PEDIR-CUENTA.
+           DISPLAY "Ingrese su numero de cuenta: "
+           ACCEPT WS-ACCOUNT-KEY
+           IF WS-ACCOUNT-KEY = SPACES OR WS-ACCOUNT-KEY = LOW-VALUES
+               DISPLAY "Numero de cuenta invalido."
+               PERFORM PEDIR-CUENTA
+           END-IF.
+
+       LEER-CUENTA.
+           MOVE WS-ACCOUNT-KEY TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Cuenta no encontrada. Desea crearla (S/N): "
+                   ACCEPT WS-RESPUESTA
+                   IF WS-RESPUESTA = "S" OR WS-RESPUESTA = "s"
+                       MOVE SPACES TO ACCT-RECORD
+                       MOVE WS-ACCOUNT-KEY TO ACCT-NUMBER
+                       DISPLAY "Defina un PIN de 4 digitos: "
+                       ACCEPT ACCT-PIN
+                       MOVE SALDO-INICIAL TO ACCT-BALANCE
+                       MOVE 0 TO ACCT-RETIRADO-HOY
+                       MOVE 0 TO ACCT-CONT-RETIROS-HOY
+                       MOVE 0 TO ACCT-FECHA-ULT-RETIRO
+                       WRITE ACCT-RECORD
+                   ELSE
+                       PERFORM PEDIR-CUENTA
+                       PERFORM LEER-CUENTA
+                   END-IF
+           END-READ
+           MOVE ACCT-BALANCE TO SALDO-INICIAL.
+
+       VERIFICAR-PIN.
+           MOVE 0 TO WS-INTENTOS
+           MOVE SPACES TO WS-PIN-INGRESADO
+           PERFORM SOLICITAR-PIN
+               UNTIL WS-PIN-INGRESADO = ACCT-PIN
+                  OR WS-INTENTOS = WS-MAX-INTENTOS.
+
+       SOLICITAR-PIN.
+           DISPLAY "Ingrese su PIN: "
+           ACCEPT WS-PIN-INGRESADO
+           ADD 1 TO WS-INTENTOS
+           IF WS-PIN-INGRESADO NOT = ACCT-PIN
+               IF WS-INTENTOS < WS-MAX-INTENTOS
+                   COMPUTE WS-INTENTOS-RESTANTES =
+                       WS-MAX-INTENTOS - WS-INTENTOS
+                   DISPLAY "PIN incorrecto. Intentos restantes: "
+                       WS-INTENTOS-RESTANTES
+               END-IF
+           END-IF.
+
        MENU.
            DISPLAY "Bienvenido a su  cajero virtual."
            DISPLAY "1. Ingresa dinero en cuenta."
@@ -26,26 +212,153 @@
 
            EVALUATE TRUE
            WHEN OPCION = 1
-           DISPLAY "Digite la cantidad de dinero a ingresar: "
-           ACCEPT EXTRA
+           PERFORM PEDIR-EXTRA
+           MOVE SALDO-INICIAL TO WS-SALDO-ANTERIOR
            COMPUTE SALDO-INICIAL = SALDO-INICIAL + EXTRA
+           MOVE SALDO-INICIAL TO ACCT-BALANCE
+           REWRITE ACCT-RECORD
+           MOVE "DEPOSITO" TO LOG-TIPO
+           MOVE EXTRA TO LOG-IMPORTE
+           MOVE WS-SALDO-ANTERIOR TO WS-LOG-SALDO-ANTERIOR
+           MOVE SALDO-INICIAL TO WS-LOG-SALDO-NUEVO
+           PERFORM ESCRIBIR-LOG
+           PERFORM REGISTRAR-TXN-SESION
            DISPLAY "Dinero en cuenta: " SALDO-INICIAL
            PERFORM MENU
 
            WHEN OPCION = 2
-           DISPLAY "Digite la cantidad de dinero a retirar: "
-           ACCEPT RETIRO
-           IF RETIRO > SALDO-INICIAL
+           PERFORM PEDIR-RETIRO
+           PERFORM ACTUALIZAR-CONTADOR-DIARIO
+           COMPUTE WS-SALDO-DESPUES = SALDO-INICIAL - RETIRO
+           IF WS-SALDO-DESPUES < 0
+               COMPUTE WS-SALDO-TENTATIVO =
+                   WS-SALDO-DESPUES - WS-COMISION-DESCUBIERTO
+           ELSE
+               MOVE WS-SALDO-DESPUES TO WS-SALDO-TENTATIVO
+           END-IF
+           IF ACCT-RETIRADO-HOY + RETIRO > WS-LIMITE-RETIRO-DIARIO
+               DISPLAY "Supera el limite de retiro diario."
+           ELSE
+           IF ACCT-CONT-RETIROS-HOY >= WS-MAX-RETIROS-DIA
+               DISPLAY "Supera la cantidad de retiros diarios."
+           ELSE
+           IF WS-SALDO-TENTATIVO < (0 - WS-CUPO-DESCUBIERTO)
                DISPLAY "No dispone de esa cantidad de dinero."
            ELSE
-               COMPUTE SALDO-INICIAL = SALDO-INICIAL - RETIRO
+               MOVE SALDO-INICIAL TO WS-SALDO-ANTERIOR
+               MOVE WS-SALDO-TENTATIVO TO SALDO-INICIAL
+               MOVE SALDO-INICIAL TO ACCT-BALANCE
+               ADD RETIRO TO ACCT-RETIRADO-HOY
+               ADD 1 TO ACCT-CONT-RETIROS-HOY
+               REWRITE ACCT-RECORD
+               MOVE "RETIRO" TO LOG-TIPO
+               MOVE RETIRO TO LOG-IMPORTE
+               MOVE WS-SALDO-ANTERIOR TO WS-LOG-SALDO-ANTERIOR
+               MOVE WS-SALDO-DESPUES TO WS-LOG-SALDO-NUEVO
+               PERFORM ESCRIBIR-LOG
+               PERFORM REGISTRAR-TXN-SESION
+               IF WS-SALDO-DESPUES < 0
+                   DISPLAY "Cupo de descubierto utilizado. Comision: "
+                       WS-COMISION-DESCUBIERTO
+                   MOVE "COMISION" TO LOG-TIPO
+                   MOVE WS-COMISION-DESCUBIERTO TO LOG-IMPORTE
+                   MOVE WS-SALDO-DESPUES TO WS-LOG-SALDO-ANTERIOR
+                   MOVE SALDO-INICIAL TO WS-LOG-SALDO-NUEVO
+                   PERFORM ESCRIBIR-LOG
+                   PERFORM REGISTRAR-TXN-SESION
+               END-IF
                DISPLAY "Dinero en cuenta: " SALDO-INICIAL
            END-IF
+           END-IF
+           END-IF
            PERFORM MENU
 
            WHEN OTHER
+           PERFORM IMPRIMIR-ESTADO-CUENTA
            DISPLAY "Adios."
-           END-EVALUATE
-           STOP RUN.
+           END-EVALUATE.
+
+       REGISTRAR-TXN-SESION.
+           IF WS-SESION-COUNT < WS-SESION-MAX
+               ADD 1 TO WS-SESION-COUNT
+               MOVE WS-SESION-COUNT TO WS-SESION-IDX
+               MOVE LOG-TIPO TO SESION-TIPO (WS-SESION-IDX)
+               MOVE LOG-IMPORTE TO SESION-IMPORTE (WS-SESION-IDX)
+               MOVE WS-LOG-SALDO-NUEVO TO
+                   SESION-SALDO-RESULTANTE (WS-SESION-IDX)
+           ELSE
+               MOVE "S" TO WS-SESION-TRUNCADA
+           END-IF.
+
+       IMPRIMIR-ESTADO-CUENTA.
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "ESTADO DE CUENTA - CUENTA: " ACCT-NUMBER
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "SALDO INICIAL: " WS-SALDO-INICIAL-SESION
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE 1 TO WS-SESION-IDX
+           PERFORM IMPRIMIR-LINEA-TXN
+               UNTIL WS-SESION-IDX > WS-SESION-COUNT
+           IF SESION-TRUNCADA
+               MOVE SPACES TO STATEMENT-LINE
+               STRING "AVISO: TRANSACCIONES ADICIONALES NO LISTADAS"
+                   " EN ESTE ESTADO."
+                   DELIMITED BY SIZE INTO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+           END-IF
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "SALDO FINAL: " SALDO-INICIAL
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       IMPRIMIR-LINEA-TXN.
+           MOVE SPACES TO STATEMENT-LINE
+           STRING SESION-TIPO (WS-SESION-IDX) " "
+               SESION-IMPORTE (WS-SESION-IDX) " SALDO: "
+               SESION-SALDO-RESULTANTE (WS-SESION-IDX)
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           ADD 1 TO WS-SESION-IDX.
+
+       ACTUALIZAR-CONTADOR-DIARIO.
+           ACCEPT WS-FECHA-HOY FROM DATE
+           IF ACCT-FECHA-ULT-RETIRO NOT = WS-FECHA-HOY
+               MOVE 0 TO ACCT-RETIRADO-HOY
+               MOVE 0 TO ACCT-CONT-RETIROS-HOY
+               MOVE WS-FECHA-HOY TO ACCT-FECHA-ULT-RETIRO
+           END-IF.
+
+       PEDIR-EXTRA.
+           DISPLAY "Digite la cantidad de dinero a ingresar: "
+           ACCEPT EXTRA
+           IF EXTRA NOT > 0
+               DISPLAY "La cantidad debe ser mayor que cero."
+               PERFORM PEDIR-EXTRA
+           END-IF.
+
+       PEDIR-RETIRO.
+           DISPLAY "Digite la cantidad de dinero a retirar: "
+           ACCEPT RETIRO
+           IF RETIRO NOT > 0
+               DISPLAY "La cantidad debe ser mayor que cero."
+               PERFORM PEDIR-RETIRO
+           END-IF.
+
+       ESCRIBIR-LOG.
+           MOVE SPACES TO LOG-RECORD
+           ACCEPT LOG-DATE FROM DATE
+           ACCEPT LOG-TIME FROM TIME
+           MOVE ACCT-NUMBER TO LOG-ACCOUNT
+           MOVE WS-LOG-SALDO-ANTERIOR TO LOG-SALDO-ANTERIOR
+           MOVE WS-LOG-SALDO-NUEVO TO LOG-SALDO-NUEVO
+           WRITE LOG-RECORD.
+
+       CERRAR-ARCHIVOS.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE TRANSACTION-LOG-FILE
+           CLOSE STATEMENT-FILE.
 
        END PROGRAM CAJERO-VIRTUAL.
