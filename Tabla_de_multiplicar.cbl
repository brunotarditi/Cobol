@@ -2,47 +2,108 @@
       * Author: Bruno Tarditi
       * Date: 9/9/2020
       * Purpose:
+      * Modification History:
+      *   09/08/2026 BT  Print every table to a heading print file in
+      *                  addition to the console, and allow a FROM/TO
+      *                  range of tables to be produced in one run.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLA-DE-MULTIPLICAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLA-OUTPUT-FILE ASSIGN TO "TABLAOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD  TABLA-OUTPUT-FILE.
+       01  TABLA-LINE                    PIC X(40).
 
+       WORKING-STORAGE SECTION.
        01 VARIABLES.
+           02 NUMERO-DESDE PIC 99.
+           02 NUMERO-HASTA PIC 99.
            02 NUMERO PIC 99.
            02 i PIC 99 VALUE 1.
            02 RESULTADO PIC ZZZ.
 
+       01 WS-OUTPUT-STATUS PIC X(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM PEDIR-RANGO
+           MOVE NUMERO-DESDE TO NUMERO
+           PERFORM PROCESAR-RANGO
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
 
-       PEDIR-NUMERO.
-           DISPLAY "Digite un numero de la tabla de multiplicar entre"
-           " 1 y 10: "
-           ACCEPT NUMERO.
-           IF NUMERO < 1 OR NUMERO > 10
-               DISPLAY "Debe ser entre 1 y 10."
-               PERFORM PEDIR-NUMERO
-           ELSE
-               PERFORM TABLA
+       ABRIR-ARCHIVOS.
+           OPEN OUTPUT TABLA-OUTPUT-FILE
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO DE SALIDA: "
+                   WS-OUTPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
            END-IF.
+
+       PEDIR-RANGO.
+           DISPLAY "Digite el numero DESDE de la tabla (1 a 10): "
+           ACCEPT NUMERO-DESDE
+           DISPLAY "Digite el numero HASTA de la tabla (1 a 10): "
+           ACCEPT NUMERO-HASTA
+           IF NUMERO-DESDE < 1 OR NUMERO-DESDE > 10
+              OR NUMERO-HASTA < 1 OR NUMERO-HASTA > 10
+              OR NUMERO-DESDE > NUMERO-HASTA
+               DISPLAY "Los numeros deben estar entre 1 y 10, con "
+                   "DESDE menor o igual a HASTA."
+               PERFORM PEDIR-RANGO
+           END-IF.
+
+       PROCESAR-RANGO.
+           MOVE 1 TO i
+           PERFORM ESCRIBIR-ENCABEZADO
+           PERFORM TABLA
+           IF NUMERO < NUMERO-HASTA
+               ADD 1 TO NUMERO
+               PERFORM PROCESAR-RANGO
+           END-IF.
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE SPACES TO TABLA-LINE
+           STRING "TABLA DEL " NUMERO DELIMITED BY SIZE
+               INTO TABLA-LINE
+           WRITE TABLA-LINE.
+
        TABLA.
             COMPUTE RESULTADO = NUMERO * i
             PERFORM MOSTRAR.
             IF i < 10
                 PERFORM OPERACION
             ELSE
-                PERFORM FIN-PROGRAMA.
+                PERFORM FIN-TABLA.
 
        OPERACION.
            ADD 1 TO i.
            PERFORM TABLA.
 
        MOSTRAR.
-            DISPLAY NUMERO "*" i "=" RESULTADO.
+            DISPLAY NUMERO "*" i "=" RESULTADO
+            PERFORM ESCRIBIR-LINEA-TABLA.
+
+       ESCRIBIR-LINEA-TABLA.
+           MOVE SPACES TO TABLA-LINE
+           STRING NUMERO " * " i " = " RESULTADO DELIMITED BY SIZE
+               INTO TABLA-LINE
+           WRITE TABLA-LINE.
+
+       FIN-TABLA.
+            CONTINUE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE TABLA-OUTPUT-FILE.
 
-       FIN-PROGRAMA.
-            STOP RUN.
        END PROGRAM TABLA-DE-MULTIPLICAR.
